@@ -32,12 +32,48 @@
                   RECORD KEY IS VENTA-FACTURA
                   FILE STATUS IS FS-VENTAS.
        
+      *>  CLAVE COMPUESTA (RIF + NÚMERO) PARA GUARDAR EL HISTORIAL
+      *>  COMPLETO DE FACTURAS DE UN MISMO CLIENTE
            SELECT FACTURAS ASSIGN TO "FACTURAS.TXT"
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS FACTURA-RIF
+                  RECORD KEY IS FACTURA-CLAVE
                   FILE STATUS IS FS-FACTURAS.
-      *>  ------------------------------------------------------------- 
+
+       *>  ARCHIVO MAESTRO DE PRODUCTOS (CARTA DEL RESTAURANTE)
+           SELECT PRODUCTOS ASSIGN TO "PRODUCTOS.TXT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS PRODUCTO-CODIGO
+                  FILE STATUS IS FS-PRODUCTOS.
+
+       *>  DETALLE DE PRODUCTOS POR VENTA (VARIAS LÍNEAS POR TICKET)
+           SELECT VENTA-DETALLE ASSIGN TO "VENTA_DETALLE.TXT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS VENTA-DET-CLAVE
+                  FILE STATUS IS FS-VENTA-DET.
+
+       *>  DETALLE DE PRODUCTOS POR FACTURA (VARIAS LÍNEAS POR FACTURA)
+           SELECT FACTURA-DETALLE ASSIGN TO "FACTURA_DETALLE.TXT"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FACTURA-DET-CLAVE
+                  FILE STATUS IS FS-FACTURA-DET.
+
+      *>  BITÁCORA DE AUDITORÍA DE ELIMINACIONES Y MODIFICACIONES
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-AUDITORIA.
+
+      *>  EXPORTACIÓN DE INFORMES A ARCHIVO DE TEXTO PLANO (EL NOMBRE
+      *>  SE FIJA EN WS-NOMBRE-REPORTE ANTES DE ABRIR EL ARCHIVO)
+           SELECT REPORTE-EXPORT ASSIGN TO DYNAMIC WS-NOMBRE-REPORTE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS FS-REPORTE.
+      *>  -------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
@@ -49,31 +85,81 @@
           05 CLIENTE-CELULAR    PIC X(15).
           05 CLIENTE-EMAIL      PIC X(50).
           05 CLIENTE-DIRECCION  PIC X(100).
+          05 CLIENTE-FECHA-REGISTRO PIC X(10).
 
        FD VENTAS.
        01 VENTA-REG.
           05 VENTA-CEDULA       PIC X(10).
           05 VENTA-FACTURA      PIC X(10).
           05 VENTA-FECHA        PIC X(10).
-          05 VENTA-CANTIDAD     PIC 9(5).
-          05 VENTA-CATEGORIA    PIC X(20).
 
        FD FACTURAS.
        01 FACTURA-REG.
-          05 FACTURA-RIF        PIC X(10).
-          05 FACTURA-NUMERO     PIC X(10).
+          05 FACTURA-CLAVE.
+             10 FACTURA-RIF     PIC X(10).
+             10 FACTURA-NUMERO  PIC X(10).
           05 FACTURA-RAZON      PIC X(50).
-          05 FACTURA-PRODUCTO   PIC X(50).
-          05 FACTURA-PRECIO     PIC 9(7)V99.
           05 FACTURA-DIRECCION  PIC X(100).
-          05 FACTURA-TELEFONOS  PIC X(30).
+          05 FACTURA-TELEFONOS  PIC X(33).
           05 FACTURA-IVA        PIC 9(5)V99.
           05 FACTURA-TOTAL      PIC 9(7)V99.
-      *>  ------------------------------------------------------------- 
+          05 FACTURA-FECHA      PIC X(10).
+          05 FACTURA-ESTADO     PIC X(09).
+          05 FACTURA-FECHA-VENCIMIENTO PIC X(10).
+
+       FD PRODUCTOS.
+       01 PRODUCTO-REG.
+          05 PRODUCTO-CODIGO    PIC X(10).
+          05 PRODUCTO-NOMBRE    PIC X(40).
+          05 PRODUCTO-CATEGORIA PIC X(20).
+          05 PRODUCTO-PRECIO    PIC 9(7)V99.
+
+       FD VENTA-DETALLE.
+       01 VENTA-DET-REG.
+          05 VENTA-DET-CLAVE.
+             10 VENTA-DET-FACTURA  PIC X(10).
+             10 VENTA-DET-LINEA    PIC 9(3).
+          05 VENTA-DET-PRODUCTO    PIC X(10).
+          05 VENTA-DET-CANTIDAD    PIC 9(5).
+          05 VENTA-DET-CATEGORIA   PIC X(20).
+          05 VENTA-DET-PRECIO      PIC 9(7)V99.
+
+       FD FACTURA-DETALLE.
+       01 FACTURA-DET-REG.
+          05 FACTURA-DET-CLAVE.
+             10 FACTURA-DET-RIF    PIC X(10).
+             10 FACTURA-DET-NUMERO PIC X(10).
+             10 FACTURA-DET-LINEA  PIC 9(3).
+          05 FACTURA-DET-PRODUCTO  PIC X(10).
+          05 FACTURA-DET-CANTIDAD  PIC 9(5).
+          05 FACTURA-DET-PRECIO    PIC 9(7)V99.
+          05 FACTURA-DET-SUBTOTAL  PIC 9(9)V99.
+
+       FD AUDITORIA.
+       01 AUDITORIA-REG             PIC X(400).
+
+       FD REPORTE-EXPORT.
+       01 REPORTE-LINEA             PIC X(200).
+      *>  -------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 FS-CLIENTES           PIC XX.
        01 FS-VENTAS             PIC XX.
        01 FS-FACTURAS           PIC XX.
+       01 FS-PRODUCTOS          PIC XX.
+       01 FS-VENTA-DET          PIC XX.
+       01 FS-AUDITORIA          PIC XX.
+       01 FS-REPORTE            PIC XX.
+       01 WS-NOMBRE-REPORTE     PIC X(30).
+       01 FS-FACTURA-DET        PIC XX.
+       01 WS-PRODUCTO-ENCONTRADO PIC 9 VALUE 0.
+       01 WS-MAS-PRODUCTOS       PIC X VALUE 'N'.
+       01 WS-VENTA-LINEA         PIC 9(3) VALUE 0.
+       01 WS-FACTURA-LINEA       PIC 9(3) VALUE 0.
+       01 WS-FACTURA-TOTAL-CALC  PIC 9(9)V99 VALUE 0.
+       01 WS-SUBTOTAL-DETALLE    PIC 9(9)V99 VALUE 0.
+       01 WS-FIN-DETALLE         PIC 9(01) VALUE 0.
+       01 WS-RIF-BUSCADO         PIC X(10).
+       01 WS-CLIENTE-ENCONTRADO  PIC 9 VALUE 0.
        01 WS-WS-OPCION                PIC 9.
        01 SALIR                 PIC X VALUE 'N'.
        01 VALIDO                PIC X VALUE 'N'.
@@ -94,7 +180,39 @@
        01 WS-ANNO-FACTURA         PIC 9999.
        01 WS-MES-VENTA            PIC 99.
        01 WS-ANNO-VENTA           PIC 9999.
-      *>  ------------------------------------------------------------- 
+       01 WS-REG-MES              PIC 99.
+       01 WS-REG-ANNO             PIC 9999.
+      *>  -------------------------------------------------------------
+       *> Cuentas por Cobrar
+       01 WS-DIAS-CREDITO         PIC 9(3).
+       01 WS-FECHA-YYYYMMDD       PIC 9(8).
+       01 WS-FECHA-VENC-INT       PIC 9(9).
+       01 WS-FECHA-VENC-YYYYMMDD  PIC 9(8).
+       01 WS-FECHA-CMP-1          PIC X(8).
+       01 WS-FECHA-CMP-2          PIC X(8).
+      *>  -------------------------------------------------------------
+       *> Bitácora de Auditoría
+       77 WS-HORA-SISTEMA         PIC 9(08).
+       01 WS-HORA-FORMATO.
+          02 WS-HORA-HH           PIC 9(02).
+          02 WS-HORA-MM           PIC 9(02).
+          02 WS-HORA-SS           PIC 9(02).
+          02 WS-HORA-CENT         PIC 9(02).
+       01 WS-AUD-ACCION           PIC X(30).
+       01 WS-AUD-CLAVE            PIC X(30).
+       01 WS-AUD-VALOR-ANTERIOR   PIC X(280).
+       01 WS-AUDITORIA-LINEA      PIC X(400).
+       01 WS-CLIENTE-SNAPSHOT     PIC X(150).
+       01 WS-VENTA-SNAPSHOT       PIC X(150).
+      *>  -------------------------------------------------------------
+       *> Validación de Datos
+       01 WS-RIF-VALIDO           PIC X VALUE 'N'.
+       01 WS-CEDULA-VALIDA        PIC X VALUE 'N'.
+       01 WS-FECHA-VALIDA         PIC X VALUE 'N'.
+       01 WS-VALID-IDX            PIC 99.
+       01 WS-FEC-DIA-CHK          PIC 99.
+       01 WS-FEC-MES-CHK          PIC 99.
+      *>  -------------------------------------------------------------
        01 WS-FECHA-LEGIBLE.
           05 WS-FECHA-DIA    PIC 9(02).
           05 FILLER          PIC X(01) VALUE '/'.
@@ -109,6 +227,7 @@
        01 WS-CONTADORES.
           05 WS-CONTADOR-FACTURAS   PIC 9(10)    VALUE ZERO.
           05 WS-CONTADOR-CLIENTES   PIC 9(10)    VALUE ZERO.
+          05 WS-ULTIMO-RIF-ATENDIDO PIC X(10)    VALUE SPACES.
        *>  -------------------------------------------------------------    
        *>  VARIABLES DE USO GENERAL 
        77  WS-FIN                      PIC 9(01) VALUE ZERO.
@@ -156,20 +275,22 @@
            DISPLAY "2 - GESTIÓN DE VENTAS".
            DISPLAY "3 - GESTIÓN DE FACTURAS".
            DISPLAY "4 - INFORMES Y REPORTES".
+           DISPLAY "6 - GESTIÓN DE PRODUCTOS (CARTA)".
            DISPLAY "----------------------------------------------".
            DISPLAY "5 - SALIR DEL SISTEMA".
            DISPLAY " ".
            DISPLAY "SELECCIONE UNA OPCIÓN: " WITH NO ADVANCING.
 
            ACCEPT WS-OPCION.
-           
+
            EVALUATE WS-OPCION
            WHEN 1 PERFORM     001-SUBMENU-GESTION-CLIENTES
            WHEN 2 PERFORM     001-SUBMENU-GESTION-VENTAS
            WHEN 3 PERFORM     001-SUBMENU-GESTION-FACTURAS
            WHEN 4 PERFORM     001-SUBMENU-GENERAR-INFORMES
                             UNTIL WS-FIN-SUBMENU = 1
-               WHEN 9     MOVE 1 TO WS-FIN
+           WHEN 6 PERFORM     001-SUBMENU-GESTION-PRODUCTOS
+               WHEN 5     MOVE 1 TO WS-FIN
                WHEN OTHER
                    DISPLAY " "
                    DISPLAY "OPCION INVÁLIDA, VERIFICA"
@@ -214,6 +335,167 @@
        000-CERRAR-ARCHIVO-FACTURAS.
            CLOSE FACTURAS.
 
+       000-ABRIR-ARCHIVO-PRODUCTOS.
+           OPEN I-O PRODUCTOS.
+           IF FS-PRODUCTOS NOT = "00"
+              DISPLAY "Error al abrir el archivo. Código: "
+                      FS-PRODUCTOS
+              PERFORM 000-REINTENTAR-OPERACION
+           END-IF.
+
+       000-CERRAR-ARCHIVO-PRODUCTOS.
+           CLOSE PRODUCTOS.
+
+       000-ABRIR-ARCHIVO-VENTA-DETALLE.
+           OPEN I-O VENTA-DETALLE.
+           IF FS-VENTA-DET NOT = "00"
+              DISPLAY "Error al abrir el archivo. Código: "
+                      FS-VENTA-DET
+              PERFORM 000-REINTENTAR-OPERACION
+           END-IF.
+
+       000-CERRAR-ARCHIVO-VENTA-DETALLE.
+           CLOSE VENTA-DETALLE.
+
+       000-ABRIR-ARCHIVO-FACTURA-DETALLE.
+           OPEN I-O FACTURA-DETALLE.
+           IF FS-FACTURA-DET NOT = "00"
+              DISPLAY "Error al abrir el archivo. Código: "
+                      FS-FACTURA-DET
+              PERFORM 000-REINTENTAR-OPERACION
+           END-IF.
+
+       000-CERRAR-ARCHIVO-FACTURA-DETALLE.
+           CLOSE FACTURA-DETALLE.
+
+       000-ABRIR-ARCHIVO-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           IF FS-AUDITORIA = "35"
+              OPEN OUTPUT AUDITORIA
+           END-IF.
+
+       000-CERRAR-ARCHIVO-AUDITORIA.
+           CLOSE AUDITORIA.
+
+       000-ABRIR-ARCHIVO-REPORTE.
+      *>  EL LLAMADOR DEBE CARGAR WS-NOMBRE-REPORTE ANTES DE ESTE
+      *>  PERFORM. CADA INFORME SE REGENERA DESDE CERO.
+           OPEN OUTPUT REPORTE-EXPORT.
+           IF FS-REPORTE NOT = "00"
+              DISPLAY "Error al abrir el archivo. Código: " FS-REPORTE
+              PERFORM 000-REINTENTAR-OPERACION
+           END-IF.
+
+       000-CERRAR-ARCHIVO-REPORTE.
+           CLOSE REPORTE-EXPORT.
+
+       000-REGISTRAR-AUDITORIA.
+      *>  REGISTRA EN AUDITORIA.TXT LA ACCIÓN, LA CLAVE AFECTADA Y EL
+      *>  VALOR ANTERIOR DEL REGISTRO ANTES DE UN DELETE O REWRITE.
+      *>  EL LLAMADOR DEBE CARGAR WS-AUD-ACCION, WS-AUD-CLAVE Y
+      *>  WS-AUD-VALOR-ANTERIOR ANTES DE HACER ESTE PERFORM.
+           PERFORM 000-OBTENER-FECHA-SISTEMA.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+           MOVE WS-HORA-SISTEMA TO WS-HORA-FORMATO.
+           STRING WS-FECHA-LEGIBLE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-HORA-HH DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-HORA-MM DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-HORA-SS DELIMITED BY SIZE
+                  " | ACCION: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUD-ACCION) DELIMITED BY SIZE
+                  " | CLAVE: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUD-CLAVE) DELIMITED BY SIZE
+                  " | VALOR ANTERIOR: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUD-VALOR-ANTERIOR) DELIMITED BY SIZE
+               INTO WS-AUDITORIA-LINEA.
+           MOVE WS-AUDITORIA-LINEA TO AUDITORIA-REG.
+           PERFORM 000-ABRIR-ARCHIVO-AUDITORIA.
+           WRITE AUDITORIA-REG.
+           PERFORM 000-CERRAR-ARCHIVO-AUDITORIA.
+
+       000-OBTENER-FECHA-SISTEMA.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE.
+           MOVE WS-FECHA-SISTEMA TO WS-FECHA-FORMATO.
+           COMPUTE WS-ANNO-EXTENDIDO = WS-FECHA-ANNO
+                   OF WS-FECHA-FORMATO + 2000.
+           MOVE WS-FECHA-DIA OF WS-FECHA-FORMATO
+               TO WS-FECHA-DIA OF WS-FECHA-LEGIBLE.
+           MOVE WS-FECHA-MES OF WS-FECHA-FORMATO
+               TO WS-FECHA-MES OF WS-FECHA-LEGIBLE.
+           MOVE WS-ANNO-EXTENDIDO
+               TO WS-FECHA-ANNO OF WS-FECHA-LEGIBLE.
+
+       003-VALIDAR-RIF.
+      *>  VALIDA EL FORMATO LETRA-GUION-DÍGITOS (EJ: V-1234789)
+           MOVE 'S' TO WS-RIF-VALIDO.
+           IF CLIENTE-RIF(1:1) NOT ALPHABETIC
+              OR CLIENTE-RIF(2:1) NOT = '-'
+              OR CLIENTE-RIF(3:1) = SPACE
+               MOVE 'N' TO WS-RIF-VALIDO
+           ELSE
+               PERFORM VARYING WS-VALID-IDX FROM 3 BY 1
+                       UNTIL WS-VALID-IDX > 10
+                   IF CLIENTE-RIF(WS-VALID-IDX:1) NOT = SPACE
+                      AND CLIENTE-RIF(WS-VALID-IDX:1) NOT NUMERIC
+                       MOVE 'N' TO WS-RIF-VALIDO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       003-VALIDAR-CEDULA.
+      *>  VALIDA QUE LA CÉDULA SEA NUMÉRICA
+           MOVE 'S' TO WS-CEDULA-VALIDA.
+           IF VENTA-CEDULA(1:1) = SPACE
+               MOVE 'N' TO WS-CEDULA-VALIDA
+           ELSE
+               PERFORM VARYING WS-VALID-IDX FROM 1 BY 1
+                       UNTIL WS-VALID-IDX > 10
+                   IF VENTA-CEDULA(WS-VALID-IDX:1) NOT = SPACE
+                      AND VENTA-CEDULA(WS-VALID-IDX:1) NOT NUMERIC
+                       MOVE 'N' TO WS-CEDULA-VALIDA
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       003-VALIDAR-FECHA-VENTA.
+      *>  VALIDA FORMATO DD/MM/AAAA NUMÉRICO CON DÍA Y MES EN RANGO
+           MOVE 'S' TO WS-FECHA-VALIDA.
+           IF VENTA-FECHA(3:1) NOT = '/' OR VENTA-FECHA(6:1) NOT = '/'
+               MOVE 'N' TO WS-FECHA-VALIDA
+           ELSE
+               IF VENTA-FECHA(1:2) NOT NUMERIC
+                  OR VENTA-FECHA(4:2) NOT NUMERIC
+                  OR VENTA-FECHA(7:4) NOT NUMERIC
+                   MOVE 'N' TO WS-FECHA-VALIDA
+               ELSE
+                   MOVE VENTA-FECHA(1:2) TO WS-FEC-DIA-CHK
+                   MOVE VENTA-FECHA(4:2) TO WS-FEC-MES-CHK
+                   IF WS-FEC-DIA-CHK < 1 OR WS-FEC-DIA-CHK > 31
+                       MOVE 'N' TO WS-FECHA-VALIDA
+                   END-IF
+                   IF WS-FEC-MES-CHK < 1 OR WS-FEC-MES-CHK > 12
+                       MOVE 'N' TO WS-FECHA-VALIDA
+                   END-IF
+               END-IF
+           END-IF.
+
+       003-BUSCAR-PRODUCTO.
+           PERFORM 000-ABRIR-ARCHIVO-PRODUCTOS.
+           READ PRODUCTOS
+               KEY IS PRODUCTO-CODIGO
+               INVALID KEY
+                   MOVE 0 TO WS-PRODUCTO-ENCONTRADO
+                   DISPLAY "Producto no encontrado en el catálogo."
+               NOT INVALID KEY
+                   MOVE 1 TO WS-PRODUCTO-ENCONTRADO
+                   DISPLAY "Producto: " PRODUCTO-NOMBRE
+                           " - Precio: " PRODUCTO-PRECIO
+           END-READ.
+           PERFORM 000-CERRAR-ARCHIVO-PRODUCTOS.
+
        000-REINTENTAR-OPERACION.
            DISPLAY "¿Reintentar? (S/N): " WITH NO ADVANCING
            ACCEPT CONFIRMAR.
@@ -254,28 +536,42 @@
                 DISPLAY "---------------------------------------".
                 DISPLAY " ".
        
-                DISPLAY "RIF DEL CLIENTE (Formato: V-1234789): " 
-                    WITH NO ADVANCING.
-                ACCEPT CLIENTE-RIF.
-       
+                MOVE 'N' TO WS-RIF-VALIDO.
+                PERFORM UNTIL WS-RIF-VALIDO = 'S'
+                    DISPLAY "RIF DEL CLIENTE (Formato: V-1234789): "
+                        WITH NO ADVANCING
+                    ACCEPT CLIENTE-RIF
+                    PERFORM 003-VALIDAR-RIF
+                    IF WS-RIF-VALIDO NOT = 'S'
+                        DISPLAY "RIF inválido. Formato esperado: "
+                                "letra-guión-dígitos (V-1234789)."
+                    END-IF
+                END-PERFORM.
+
                 PERFORM 000-ABRIR-ARCHIVO-CLIENTES.
                     MOVE CLIENTE-RIF TO CLIENTE-RIF.
-           
+
                     READ CLIENTES
                         KEY IS CLIENTE-RIF
-                        INVALID KEY 
+                        INVALID KEY
                             MOVE 0 TO WS-CONSULTA
-                        NOT INVALID KEY 
-                            MOVE 1 TO WS-CONSULTA.
+                        NOT INVALID KEY
+                            MOVE 1 TO WS-CONSULTA
+                            STRING "RIF:" FUNCTION TRIM(CLIENTE-RIF)
+                                   " RAZON:"
+                                   FUNCTION TRIM(CLIENTE-RAZON)
+                                   " NOMBRE:"
+                                   FUNCTION TRIM(CLIENTE-NOMBRE)
+                                   DELIMITED BY SIZE
+                                   INTO WS-CLIENTE-SNAPSHOT.
                 PERFORM 000-CERRAR-ARCHIVO-CLIENTES.
-       
+
                 IF WS-CONSULTA = 1
                      DISPLAY " "
                      DISPLAY "+++ADVERTENCIA: CLIENTE YA EXISTE, "
                                  "LOS DATOS QUE INTRODUZCA "
                                  "ACTUALIZARAN LOS YA EXISTENTES+++"
                      DISPLAY " "
-                     MOVE ZERO TO WS-CONSULTA
                 END-IF.
             *>  ENTRADA DE DATOS
                 DISPLAY "RAZÓN SOCIAL: " WITH NO ADVANCING.
@@ -293,6 +589,8 @@
             *>  REGISTRO DE LOS DATOS EN EL ARCHIVO
                 PERFORM 000-ABRIR-ARCHIVO-CLIENTES.
                 IF WS-CONSULTA = 0
+                    PERFORM 000-OBTENER-FECHA-SISTEMA
+                    MOVE WS-FECHA-LEGIBLE TO CLIENTE-FECHA-REGISTRO
                     WRITE CLIENTE-REG
                         INVALID KEY
                             DISPLAY "Error al registrar el cliente. "
@@ -301,6 +599,10 @@
                             DISPLAY "Cliente registrado exitosamente."
                     END-WRITE
                 ELSE
+                    MOVE "ACTUALIZAR CLIENTE" TO WS-AUD-ACCION
+                    MOVE CLIENTE-RIF TO WS-AUD-CLAVE
+                    MOVE WS-CLIENTE-SNAPSHOT TO WS-AUD-VALOR-ANTERIOR
+                    PERFORM 000-REGISTRAR-AUDITORIA
                     REWRITE CLIENTE-REG
                         INVALID KEY
                             DISPLAY "Error al actualizar el cliente. "
@@ -344,6 +646,18 @@
                      ACCEPT CONFIRMAR
 
                      IF CONFIRMAR = "S" OR CONFIRMAR = "s"
+                        MOVE "ELIMINAR CLIENTE" TO WS-AUD-ACCION
+                        MOVE CLIENTE-RIF TO WS-AUD-CLAVE
+                        STRING "RIF:" FUNCTION TRIM(CLIENTE-RIF)
+                               " RAZON:" FUNCTION TRIM(CLIENTE-RAZON)
+                               " NOMBRE:" FUNCTION TRIM(CLIENTE-NOMBRE)
+                               " TELEFONO:"
+                               FUNCTION TRIM(CLIENTE-TELEFONO)
+                               " DIRECCION:"
+                               FUNCTION TRIM(CLIENTE-DIRECCION)
+                               DELIMITED BY SIZE
+                               INTO WS-AUD-VALOR-ANTERIOR
+                        PERFORM 000-REGISTRAR-AUDITORIA
                         PERFORM 000-ABRIR-ARCHIVO-CLIENTES
                         DELETE CLIENTES
                             INVALID KEY
@@ -393,44 +707,60 @@
                   DISPLAY "REGISTRO DE VENTAS.".
                   DISPLAY "--------------------------------------".
                   DISPLAY " ".
-       
-                  DISPLAY "CÉDULA DEL CLIENTE (Formato: 1234567890): " 
-                      WITH NO ADVANCING.
-                  ACCEPT VENTA-CEDULA.
-       
+
+                  DISPLAY "NÚMERO DE FACTURA: " WITH NO ADVANCING.
+                  ACCEPT VENTA-FACTURA.
+
                   PERFORM 000-ABRIR-ARCHIVO-VENTAS.
-                      MOVE VENTA-CEDULA TO VENTA-CEDULA.
-       
+                      MOVE VENTA-FACTURA TO VENTA-FACTURA.
+
                       READ VENTAS
-                          KEY IS VENTA-CEDULA
-                          INVALID KEY 
+                          KEY IS VENTA-FACTURA
+                          INVALID KEY
                               MOVE 0 TO WS-CONSULTA
-                          NOT INVALID KEY 
-                              MOVE 1 TO WS-CONSULTA.
+                          NOT INVALID KEY
+                              MOVE 1 TO WS-CONSULTA
+                              STRING "CEDULA:"
+                                     FUNCTION TRIM(VENTA-CEDULA)
+                                     " FACTURA:"
+                                     FUNCTION TRIM(VENTA-FACTURA)
+                                     " FECHA:"
+                                     FUNCTION TRIM(VENTA-FECHA)
+                                     DELIMITED BY SIZE
+                                     INTO WS-VENTA-SNAPSHOT.
                   PERFORM 000-CERRAR-ARCHIVO-VENTAS.
-       
+
                   IF WS-CONSULTA = 1
                        DISPLAY " "
                        DISPLAY "+++ADVERTENCIA: VENTA YA REGISTRADA, "
                                    "LOS DATOS QUE INTRODUZCA "
                                    "ACTUALIZARAN LOS YA EXISTENTES+++"
                        DISPLAY " "
-                       MOVE ZERO TO WS-CONSULTA
                   END-IF.
-       
+
               *>  ENTRADA DE DATOS
-                  DISPLAY "NÚMERO DE FACTURA: " WITH NO ADVANCING.
-                  ACCEPT VENTA-FACTURA.
-       
-                  DISPLAY "FECHA (DD/MM/AAAA): " WITH NO ADVANCING.
-                  ACCEPT VENTA-FECHA.
-       
-                  DISPLAY "CANTIDAD VENDIDA: " WITH NO ADVANCING.
-                  ACCEPT VENTA-CANTIDAD.
-       
-                  DISPLAY "CATEGORÍA DEL PRODUCTO: " WITH NO ADVANCING.
-                  ACCEPT VENTA-CATEGORIA.
-       
+                  MOVE 'N' TO WS-CEDULA-VALIDA.
+                  PERFORM UNTIL WS-CEDULA-VALIDA = 'S'
+                      DISPLAY "CÉDULA DEL CLIENTE (Formato: "
+                              "1234567890): " WITH NO ADVANCING
+                      ACCEPT VENTA-CEDULA
+                      PERFORM 003-VALIDAR-CEDULA
+                      IF WS-CEDULA-VALIDA NOT = 'S'
+                          DISPLAY "Cédula inválida, solo dígitos."
+                      END-IF
+                  END-PERFORM.
+
+                  MOVE 'N' TO WS-FECHA-VALIDA.
+                  PERFORM UNTIL WS-FECHA-VALIDA = 'S'
+                      DISPLAY "FECHA (DD/MM/AAAA): " WITH NO ADVANCING
+                      ACCEPT VENTA-FECHA
+                      PERFORM 003-VALIDAR-FECHA-VENTA
+                      IF WS-FECHA-VALIDA NOT = 'S'
+                          DISPLAY "Fecha inválida. Use el formato "
+                                  "DD/MM/AAAA con día y mes válidos."
+                      END-IF
+                  END-PERFORM.
+
               *>  REGISTRO DE LOS DATOS EN EL ARCHIVO
                   PERFORM 000-ABRIR-ARCHIVO-VENTAS.
                   IF WS-CONSULTA = 0
@@ -442,6 +772,10 @@
                               DISPLAY "Venta registrada exitosamente."
                       END-WRITE
                   ELSE
+                      MOVE "ACTUALIZAR VENTA" TO WS-AUD-ACCION
+                      MOVE VENTA-FACTURA TO WS-AUD-CLAVE
+                      MOVE WS-VENTA-SNAPSHOT TO WS-AUD-VALOR-ANTERIOR
+                      PERFORM 000-REGISTRAR-AUDITORIA
                       REWRITE VENTA-REG
                           INVALID KEY
                               DISPLAY "Error al actualizar la venta. "
@@ -451,10 +785,47 @@
                       END-REWRITE
                   END-IF.
                   PERFORM 000-CERRAR-ARCHIVO-VENTAS.
-       
+
+                  PERFORM 003-CAPTURAR-DETALLE-VENTA.
+
                   DISPLAY "OPERACIÓN COMPLETADA... " WITH NO ADVANCING.
                   STOP "ENTER PARA CONTINUAR".
-           
+
+       003-CAPTURAR-DETALLE-VENTA.
+           MOVE 0 TO WS-VENTA-LINEA.
+           MOVE 'S' TO WS-MAS-PRODUCTOS.
+           PERFORM 000-ABRIR-ARCHIVO-VENTA-DETALLE.
+           PERFORM UNTIL WS-MAS-PRODUCTOS = 'N'
+                      OR WS-MAS-PRODUCTOS = 'n'
+               DISPLAY "CÓDIGO DE PRODUCTO (ver CARTA): "
+                   WITH NO ADVANCING
+               ACCEPT PRODUCTO-CODIGO
+               PERFORM 003-BUSCAR-PRODUCTO
+               IF WS-PRODUCTO-ENCONTRADO = 1
+                   ADD 1 TO WS-VENTA-LINEA
+                   MOVE VENTA-FACTURA TO VENTA-DET-FACTURA
+                   MOVE WS-VENTA-LINEA TO VENTA-DET-LINEA
+                   MOVE PRODUCTO-CODIGO TO VENTA-DET-PRODUCTO
+                   MOVE PRODUCTO-CATEGORIA TO VENTA-DET-CATEGORIA
+                   MOVE PRODUCTO-PRECIO TO VENTA-DET-PRECIO
+                   DISPLAY "CANTIDAD VENDIDA: " WITH NO ADVANCING
+                   ACCEPT VENTA-DET-CANTIDAD
+                   WRITE VENTA-DET-REG
+                       INVALID KEY
+                           DISPLAY "Error al registrar la línea. "
+                                   "Código: " FS-VENTA-DET
+                       NOT INVALID KEY
+                           DISPLAY "Producto agregado a la venta."
+                   END-WRITE
+               ELSE
+                   DISPLAY "Producto inválido, no se agregó línea."
+               END-IF
+               DISPLAY "¿Agregar otro producto a esta venta? (S/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-MAS-PRODUCTOS
+           END-PERFORM.
+           PERFORM 000-CERRAR-ARCHIVO-VENTA-DETALLE.
+
        002-CONSULTAR-VENTA.
            PERFORM 000-ABRIR-ARCHIVO-VENTAS.
            DISPLAY "Ingrese Número de Factura a consultar: "
@@ -465,10 +836,42 @@
                NOT INVALID KEY
                    DISPLAY "Cédula: " VENTA-CEDULA
                    DISPLAY "Fecha: " VENTA-FECHA
-                   DISPLAY "Cantidad: " VENTA-CANTIDAD
-                   DISPLAY "Categoría: " VENTA-CATEGORIA
            END-READ.
            PERFORM 000-CERRAR-ARCHIVO-VENTAS.
+           PERFORM 003-LISTAR-DETALLE-VENTA.
+
+       003-LISTAR-DETALLE-VENTA.
+           PERFORM 000-ABRIR-ARCHIVO-VENTA-DETALLE.
+           MOVE VENTA-FACTURA TO VENTA-DET-FACTURA.
+           MOVE 0 TO VENTA-DET-LINEA.
+           START VENTA-DETALLE KEY IS NOT LESS THAN VENTA-DET-CLAVE
+               INVALID KEY
+                   DISPLAY "Esta venta no tiene productos registrados."
+               NOT INVALID KEY
+                   DISPLAY "Productos de la venta:"
+                   MOVE 0 TO WS-FIN-DETALLE
+                   PERFORM UNTIL WS-FIN-DETALLE = 1
+                       READ VENTA-DETALLE NEXT RECORD
+                           AT END
+                               MOVE 1 TO WS-FIN-DETALLE
+                           NOT AT END
+                               IF VENTA-DET-FACTURA = VENTA-FACTURA
+                                   DISPLAY "  Línea " VENTA-DET-LINEA
+                                           " - Producto: "
+                                           VENTA-DET-PRODUCTO
+                                   DISPLAY "    Categoría: "
+                                           VENTA-DET-CATEGORIA
+                                           " Cantidad: "
+                                           VENTA-DET-CANTIDAD
+                                           " Precio: "
+                                           VENTA-DET-PRECIO
+                               ELSE
+                                   MOVE 1 TO WS-FIN-DETALLE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+           PERFORM 000-CERRAR-ARCHIVO-VENTA-DETALLE.
 
        002-ELIMINAR-VENTA.
                 DISPLAY " ".
@@ -501,6 +904,15 @@
                      ACCEPT CONFIRMAR.
       
                      IF CONFIRMAR = "S" OR CONFIRMAR = "s"
+                         MOVE "ELIMINAR VENTA" TO WS-AUD-ACCION
+                         MOVE VENTA-FACTURA TO WS-AUD-CLAVE
+                         STRING "CEDULA:" FUNCTION TRIM(VENTA-CEDULA)
+                                " FACTURA:"
+                                FUNCTION TRIM(VENTA-FACTURA)
+                                " FECHA:" FUNCTION TRIM(VENTA-FECHA)
+                                DELIMITED BY SIZE
+                                INTO WS-AUD-VALOR-ANTERIOR
+                         PERFORM 000-REGISTRAR-AUDITORIA
                          PERFORM 000-ABRIR-ARCHIVO-VENTAS
                          DELETE VENTAS
                              INVALID KEY
@@ -510,12 +922,37 @@
                                  DISPLAY "Venta eliminada exitosamente."
                          END-DELETE
                          PERFORM 000-CERRAR-ARCHIVO-VENTAS
+                         PERFORM 003-ELIMINAR-DETALLE-VENTA
                      ELSE
                          DISPLAY "Eliminación cancelada."
                      END-IF.
                 DISPLAY "OPERACIÓN COMPLETADA... " WITH NO ADVANCING.
                 STOP "ENTER PARA CONTINUAR".
 
+       003-ELIMINAR-DETALLE-VENTA.
+           PERFORM 000-ABRIR-ARCHIVO-VENTA-DETALLE.
+           MOVE VENTA-FACTURA TO VENTA-DET-FACTURA.
+           MOVE 0 TO VENTA-DET-LINEA.
+           START VENTA-DETALLE KEY IS NOT LESS THAN VENTA-DET-CLAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 0 TO WS-FIN-DETALLE
+                   PERFORM UNTIL WS-FIN-DETALLE = 1
+                       READ VENTA-DETALLE NEXT RECORD
+                           AT END
+                               MOVE 1 TO WS-FIN-DETALLE
+                           NOT AT END
+                               IF VENTA-DET-FACTURA = VENTA-FACTURA
+                                   DELETE VENTA-DETALLE
+                               ELSE
+                                   MOVE 1 TO WS-FIN-DETALLE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+           PERFORM 000-CERRAR-ARCHIVO-VENTA-DETALLE.
+
        *> GESTIÓN DE FACTURAS
 
        001-SUBMENU-GESTION-FACTURAS.
@@ -525,15 +962,17 @@
            DISPLAY " ".
            DISPLAY "1 - GENERAR FACTURA".
            DISPLAY "2 - CONSULTAR HISTORIAL DE FACTURAS".
+           DISPLAY "3 - MARCAR FACTURA COMO PAGADA".
            DISPLAY "----------------------------------------------".
-           DISPLAY "3 - VOLVER AL MENÚ PRINCIPAL".
+           DISPLAY "4 - VOLVER AL MENÚ PRINCIPAL".
            DISPLAY " ".
            DISPLAY "SELECCIONE UNA OPCIÓN: " WITH NO ADVANCING.
            ACCEPT WS-OPCION.
            EVALUATE WS-OPCION
            WHEN 1 PERFORM     002-GENERAR-FACTURA
            WHEN 2 PERFORM     002-CONSULTAR-FACTURAS
-           WHEN 3 PERFORM     000-MENU-PRINCIPAL
+           WHEN 3 PERFORM     002-MARCAR-FACTURA-PAGADA
+           WHEN 4 PERFORM     000-MENU-PRINCIPAL
            WHEN OTHER
               DISPLAY " "
               DISPLAY "OPCION INVÁLIDA, VERIFICA"
@@ -550,20 +989,46 @@
            ACCEPT FACTURA-RIF
            READ FACTURAS
               INVALID KEY
-                 DISPLAY "Ingrese Razón Social del Cliente: " 
-                         WITH NO ADVANCING
-                 ACCEPT FACTURA-RAZON
-                 DISPLAY "Ingrese Producto y Precio: " 
-                         WITH NO ADVANCING
-                 ACCEPT FACTURA-PRODUCTO
-                 DISPLAY "Ingrese Dirección: " WITH NO ADVANCING
-                 ACCEPT FACTURA-DIRECCION
-                 DISPLAY "Ingrese Teléfonos: " WITH NO ADVANCING
-                 ACCEPT FACTURA-TELEFONOS
+                 PERFORM 003-AUTOCOMPLETAR-DATOS-CLIENTE
+                 IF WS-CLIENTE-ENCONTRADO = 0
+                    DISPLAY "Ingrese Razón Social del Cliente: "
+                            WITH NO ADVANCING
+                    ACCEPT FACTURA-RAZON
+                    DISPLAY "Ingrese Dirección: " WITH NO ADVANCING
+                    ACCEPT FACTURA-DIRECCION
+                    DISPLAY "Ingrese Teléfonos: " WITH NO ADVANCING
+                    ACCEPT FACTURA-TELEFONOS
+                 END-IF
                  DISPLAY "Ingrese IVA: " WITH NO ADVANCING
                  ACCEPT FACTURA-IVA
-                 DISPLAY "Ingrese Monto Total: " WITH NO ADVANCING
-                 ACCEPT FACTURA-TOTAL
+                 PERFORM 000-OBTENER-FECHA-SISTEMA
+                 MOVE WS-FECHA-LEGIBLE TO FACTURA-FECHA
+                 DISPLAY "Plazo de crédito en días (0 = de contado): "
+                         WITH NO ADVANCING
+                 ACCEPT WS-DIAS-CREDITO
+                 IF WS-DIAS-CREDITO = 0
+                    MOVE "PAGADA" TO FACTURA-ESTADO
+                    MOVE FACTURA-FECHA TO FACTURA-FECHA-VENCIMIENTO
+                 ELSE
+                    MOVE "PENDIENTE" TO FACTURA-ESTADO
+                    COMPUTE WS-FECHA-YYYYMMDD =
+                        WS-ANNO-EXTENDIDO * 10000
+                        + (WS-FECHA-MES OF WS-FECHA-FORMATO * 100)
+                        + WS-FECHA-DIA OF WS-FECHA-FORMATO
+                    COMPUTE WS-FECHA-VENC-INT =
+                        FUNCTION INTEGER-OF-DATE(WS-FECHA-YYYYMMDD)
+                        + WS-DIAS-CREDITO
+                    COMPUTE WS-FECHA-VENC-YYYYMMDD =
+                        FUNCTION DATE-OF-INTEGER(WS-FECHA-VENC-INT)
+                    STRING WS-FECHA-VENC-YYYYMMDD(7:2) "/"
+                           WS-FECHA-VENC-YYYYMMDD(5:2) "/"
+                           WS-FECHA-VENC-YYYYMMDD(1:4)
+                           DELIMITED BY SIZE
+                           INTO FACTURA-FECHA-VENCIMIENTO
+                 END-IF
+                 PERFORM 003-CAPTURAR-DETALLE-FACTURA
+                 MOVE WS-FACTURA-TOTAL-CALC TO FACTURA-TOTAL
+                 DISPLAY "MONTO TOTAL CALCULADO: " FACTURA-TOTAL
                  DISPLAY "¿Seguro de generar la factura? (S/N): "
                          WITH NO ADVANCING
                  ACCEPT CONFIRMAR
@@ -576,6 +1041,7 @@
                           MOVE 'Y' TO VALIDO
                     END-WRITE
                  ELSE
+                    PERFORM 003-ELIMINAR-DETALLE-FACTURA
                     DISPLAY "Generación de factura cancelada."
                     MOVE 'Y' TO VALIDO
                  END-IF
@@ -586,55 +1052,376 @@
            END-PERFORM.
            PERFORM 000-CERRAR-ARCHIVO-FACTURAS.
 
+       003-AUTOCOMPLETAR-DATOS-CLIENTE.
+      *>  COPIA RAZÓN/DIRECCIÓN/TELÉFONOS DESDE EL MAESTRO DE CLIENTE
+      *>  PARA QUE LA FACTURA NO QUEDE CON DATOS DESACTUALIZADOS
+           MOVE 0 TO WS-CLIENTE-ENCONTRADO.
+           MOVE FACTURA-RIF TO CLIENTE-RIF.
+           PERFORM 000-ABRIR-ARCHIVO-CLIENTES.
+           READ CLIENTES
+               KEY IS CLIENTE-RIF
+               INVALID KEY
+                   DISPLAY "Cliente no registrado en el maestro de "
+                           "clientes; se solicitarán los datos."
+               NOT INVALID KEY
+                   MOVE 1 TO WS-CLIENTE-ENCONTRADO
+                   MOVE CLIENTE-RAZON TO FACTURA-RAZON
+                   MOVE CLIENTE-DIRECCION TO FACTURA-DIRECCION
+                   STRING FUNCTION TRIM(CLIENTE-TELEFONO) " / "
+                          FUNCTION TRIM(CLIENTE-CELULAR)
+                          DELIMITED BY SIZE INTO FACTURA-TELEFONOS
+                   DISPLAY "Datos del cliente autocompletados desde "
+                           "el maestro de clientes."
+           END-READ.
+           PERFORM 000-CERRAR-ARCHIVO-CLIENTES.
+
+       003-CAPTURAR-DETALLE-FACTURA.
+           MOVE 0 TO WS-FACTURA-LINEA.
+           MOVE 0 TO WS-FACTURA-TOTAL-CALC.
+           MOVE 'S' TO WS-MAS-PRODUCTOS.
+           PERFORM 000-ABRIR-ARCHIVO-FACTURA-DETALLE.
+           PERFORM UNTIL WS-MAS-PRODUCTOS = 'N'
+                      OR WS-MAS-PRODUCTOS = 'n'
+               DISPLAY "CÓDIGO DE PRODUCTO (ver CARTA): "
+                   WITH NO ADVANCING
+               ACCEPT PRODUCTO-CODIGO
+               PERFORM 003-BUSCAR-PRODUCTO
+               IF WS-PRODUCTO-ENCONTRADO = 1
+                   ADD 1 TO WS-FACTURA-LINEA
+                   DISPLAY "CANTIDAD: " WITH NO ADVANCING
+                   ACCEPT FACTURA-DET-CANTIDAD
+                   COMPUTE WS-SUBTOTAL-DETALLE =
+                       PRODUCTO-PRECIO * FACTURA-DET-CANTIDAD
+                   MOVE FACTURA-RIF TO FACTURA-DET-RIF
+                   MOVE FACTURA-NUMERO TO FACTURA-DET-NUMERO
+                   MOVE WS-FACTURA-LINEA TO FACTURA-DET-LINEA
+                   MOVE PRODUCTO-CODIGO TO FACTURA-DET-PRODUCTO
+                   MOVE PRODUCTO-PRECIO TO FACTURA-DET-PRECIO
+                   MOVE WS-SUBTOTAL-DETALLE TO FACTURA-DET-SUBTOTAL
+                   WRITE FACTURA-DET-REG
+                       INVALID KEY
+                           DISPLAY "Error al registrar la línea. "
+                                   "Código: " FS-FACTURA-DET
+                       NOT INVALID KEY
+                           ADD WS-SUBTOTAL-DETALLE
+                               TO WS-FACTURA-TOTAL-CALC
+                           DISPLAY "Producto agregado. Subtotal: "
+                                   WS-SUBTOTAL-DETALLE
+                   END-WRITE
+               ELSE
+                   DISPLAY "Producto inválido, no se agregó línea."
+               END-IF
+               DISPLAY "¿Agregar otro producto a la factura? (S/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-MAS-PRODUCTOS
+           END-PERFORM.
+           PERFORM 000-CERRAR-ARCHIVO-FACTURA-DETALLE.
+
+       003-ELIMINAR-DETALLE-FACTURA.
+      *>  BORRA LAS LÍNEAS YA ESCRITAS EN FACTURA-DETALLE PARA
+      *>  FACTURA-RIF/FACTURA-NUMERO CUANDO LA FACTURA SE CANCELA ANTES
+      *>  DE GRABAR SU ENCABEZADO, PARA NO DEJAR LÍNEAS HUÉRFANAS.
+           PERFORM 000-ABRIR-ARCHIVO-FACTURA-DETALLE.
+           MOVE FACTURA-RIF TO FACTURA-DET-RIF.
+           MOVE FACTURA-NUMERO TO FACTURA-DET-NUMERO.
+           MOVE 0 TO FACTURA-DET-LINEA.
+           START FACTURA-DETALLE KEY IS NOT LESS THAN FACTURA-DET-CLAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 0 TO WS-FIN-DETALLE
+                   PERFORM UNTIL WS-FIN-DETALLE = 1
+                       READ FACTURA-DETALLE NEXT RECORD
+                           AT END
+                               MOVE 1 TO WS-FIN-DETALLE
+                           NOT AT END
+                               IF FACTURA-DET-RIF = FACTURA-RIF
+                                 AND FACTURA-DET-NUMERO = FACTURA-NUMERO
+                                   DELETE FACTURA-DETALLE
+                               ELSE
+                                   MOVE 1 TO WS-FIN-DETALLE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+           PERFORM 000-CERRAR-ARCHIVO-FACTURA-DETALLE.
+
+       003-LISTAR-DETALLE-FACTURA.
+           PERFORM 000-ABRIR-ARCHIVO-FACTURA-DETALLE.
+           MOVE FACTURA-RIF TO FACTURA-DET-RIF.
+           MOVE FACTURA-NUMERO TO FACTURA-DET-NUMERO.
+           MOVE 0 TO FACTURA-DET-LINEA.
+           START FACTURA-DETALLE KEY IS NOT LESS THAN FACTURA-DET-CLAVE
+               INVALID KEY
+                   DISPLAY "Esta factura no tiene líneas registradas."
+               NOT INVALID KEY
+                   MOVE 0 TO WS-FIN-DETALLE
+                   PERFORM UNTIL WS-FIN-DETALLE = 1
+                       READ FACTURA-DETALLE NEXT RECORD
+                           AT END
+                               MOVE 1 TO WS-FIN-DETALLE
+                           NOT AT END
+                               IF FACTURA-DET-RIF = FACTURA-RIF
+                                 AND FACTURA-DET-NUMERO = FACTURA-NUMERO
+                                   DISPLAY "  Línea "
+                                           FACTURA-DET-LINEA
+                                           " - Producto: "
+                                           FACTURA-DET-PRODUCTO
+                                   DISPLAY "    Cantidad: "
+                                           FACTURA-DET-CANTIDAD
+                                           " Precio: "
+                                           FACTURA-DET-PRECIO
+                                           " Subtotal: "
+                                           FACTURA-DET-SUBTOTAL
+                               ELSE
+                                   MOVE 1 TO WS-FIN-DETALLE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+           PERFORM 000-CERRAR-ARCHIVO-FACTURA-DETALLE.
+
        002-CONSULTAR-FACTURAS.
+      *>  MUESTRA EL HISTORIAL COMPLETO DE FACTURAS DE UN RIF, YA QUE
+      *>  LA CLAVE DEL ARCHIVO ES RIF + NÚMERO (NO SOLO EL RIF)
            PERFORM 000-ABRIR-ARCHIVO-FACTURAS.
            DISPLAY "Ingrese RIF del cliente: " WITH NO ADVANCING.
            ACCEPT FACTURA-RIF.
-           
-           MOVE 'N' TO VALIDO.
-           PERFORM UNTIL VALIDO = 'Y'
-               START FACTURAS KEY IS EQUAL TO FACTURA-RIF
-                   INVALID KEY
-                       DISPLAY "No se encontraron facturas del RIF: "
-                               FACTURA-RIF
-                       MOVE 'Y' TO VALIDO
-                   NOT INVALID KEY
-                       DISPLAY "Facturas encontradas para el RIF: "
-                               FACTURA-RIF
-                       DISPLAY "---------------------------------------"
-                       PERFORM UNTIL FS-FACTURAS = "10"
-                           READ FACTURAS NEXT RECORD
-                               AT END
-                                   MOVE "10" TO FS-FACTURAS
-                               NOT AT END
-                                   IF FACTURA-RIF = CLIENTE-RIF
-                                       DISPLAY "Número de Factura: "
-                                               FACTURA-NUMERO
-                                       DISPLAY "Razón Social: "
-                                               FACTURA-RAZON
-                                       DISPLAY "Producto y Precio: "
-                                               FACTURA-PRODUCTO " - "
-                                               FACTURA-PRECIO
-                                       DISPLAY "Dirección: "
-                                               FACTURA-DIRECCION
-                                       DISPLAY "Teléfonos: "
-                                               FACTURA-TELEFONOS
-                                       DISPLAY "IVA: " FACTURA-IVA
-                                       DISPLAY "Monto Total: "
-                                               FACTURA-TOTAL
-                                       DISPLAY "-----------------------"
-                                               "---------------------"
-                                   END-IF
-                           END-READ
-                       END-PERFORM
-                       MOVE 'Y' TO VALIDO
-               END-START
-           END-PERFORM.
-           
+           MOVE FACTURA-RIF TO WS-RIF-BUSCADO.
+           MOVE LOW-VALUES TO FACTURA-NUMERO.
+           MOVE 0 TO WS-ENCONTRADO.
+
+           START FACTURAS KEY IS NOT LESS THAN FACTURA-CLAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "Facturas encontradas para el RIF: "
+                           WS-RIF-BUSCADO
+                   DISPLAY "---------------------------------------"
+                   MOVE 0 TO WS-FIN-ARCHIVO
+                   PERFORM UNTIL WS-FIN-ARCHIVO = 1
+                       READ FACTURAS NEXT RECORD
+                           AT END
+                               MOVE 1 TO WS-FIN-ARCHIVO
+                           NOT AT END
+                               IF FACTURA-RIF = WS-RIF-BUSCADO
+                                   MOVE 1 TO WS-ENCONTRADO
+                                   DISPLAY "Número de Factura: "
+                                           FACTURA-NUMERO
+                                   DISPLAY "Razón Social: "
+                                           FACTURA-RAZON
+                                   PERFORM
+                                       003-LISTAR-DETALLE-FACTURA
+                                   DISPLAY "Dirección: "
+                                           FACTURA-DIRECCION
+                                   DISPLAY "Teléfonos: "
+                                           FACTURA-TELEFONOS
+                                   DISPLAY "IVA: " FACTURA-IVA
+                                   DISPLAY "Monto Total: "
+                                           FACTURA-TOTAL
+                                   DISPLAY "-----------------------"
+                                           "---------------------"
+                               ELSE
+                                   MOVE 1 TO WS-FIN-ARCHIVO
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+           IF WS-ENCONTRADO = 0
+               DISPLAY "No se encontraron facturas del RIF: "
+                       WS-RIF-BUSCADO
+           END-IF.
+
            PERFORM 000-CERRAR-ARCHIVO-FACTURAS.
            DISPLAY "Consulta finalizada. Presione ENTER para continuar."
            ACCEPT CONFIRMAR.
 
+       002-MARCAR-FACTURA-PAGADA.
+           DISPLAY " ".
+           DISPLAY "MARCAR FACTURA COMO PAGADA.".
+           DISPLAY "---------------------------------------".
+           DISPLAY " ".
+           DISPLAY "RIF DEL CLIENTE: " WITH NO ADVANCING.
+           ACCEPT FACTURA-RIF.
+           DISPLAY "NÚMERO DE FACTURA: " WITH NO ADVANCING.
+           ACCEPT FACTURA-NUMERO.
+
+           PERFORM 000-ABRIR-ARCHIVO-FACTURAS.
+           READ FACTURAS
+               KEY IS FACTURA-CLAVE
+               INVALID KEY
+                   DISPLAY "Factura no encontrada."
+               NOT INVALID KEY
+                   IF FACTURA-ESTADO = "PAGADA"
+                       DISPLAY "Esa factura ya está pagada."
+                   ELSE
+                       MOVE "PAGADA" TO FACTURA-ESTADO
+                       REWRITE FACTURA-REG
+                           INVALID KEY
+                               DISPLAY "Error al actualizar la "
+                                       "factura. Código: " FS-FACTURAS
+                           NOT INVALID KEY
+                               DISPLAY "Factura marcada como pagada."
+                       END-REWRITE
+                   END-IF
+           END-READ.
+           PERFORM 000-CERRAR-ARCHIVO-FACTURAS.
+           DISPLAY "OPERACIÓN COMPLETADA... " WITH NO ADVANCING.
+           STOP "ENTER PARA CONTINUAR".
+
+       *> GESTIÓN DE PRODUCTOS (CARTA DEL RESTAURANTE)
+       *>  -------------------------------------------------------------
+
+       001-SUBMENU-GESTION-PRODUCTOS.
+           DISPLAY "++++++++++++++++++++++++++++++++++++++++++++++".
+           DISPLAY "+          GESTIÓN DE PRODUCTOS              +".
+           DISPLAY "++++++++++++++++++++++++++++++++++++++++++++++".
+           DISPLAY " ".
+           DISPLAY "1 - REGISTRAR/MODIFICAR PRODUCTO".
+           DISPLAY "2 - ELIMINAR PRODUCTO".
+           DISPLAY "3 - CONSULTAR PRODUCTO".
+           DISPLAY "----------------------------------------------".
+           DISPLAY "4 - VOLVER AL MENÚ PRINCIPAL".
+           DISPLAY " ".
+           DISPLAY "SELECCIONE UNA OPCIÓN: " WITH NO ADVANCING.
+           ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+           WHEN 1 PERFORM     002-REGISTRAR-PRODUCTO
+           WHEN 2 PERFORM     002-ELIMINAR-PRODUCTO
+           WHEN 3 PERFORM     002-CONSULTAR-PRODUCTO
+           WHEN 4 PERFORM     000-MENU-PRINCIPAL
+           WHEN OTHER
+              DISPLAY " "
+              DISPLAY "OPCION INVÁLIDA, VERIFICA"
+           END-EVALUATE.
+
+       002-REGISTRAR-PRODUCTO.
+                DISPLAY " ".
+                DISPLAY "REGISTRO Y/O ACTUALIZACIÓN DE PRODUCTOS.".
+                DISPLAY "---------------------------------------".
+                DISPLAY " ".
+
+                DISPLAY "CÓDIGO DEL PRODUCTO: " WITH NO ADVANCING.
+                ACCEPT PRODUCTO-CODIGO.
+
+                PERFORM 000-ABRIR-ARCHIVO-PRODUCTOS.
+                    MOVE PRODUCTO-CODIGO TO PRODUCTO-CODIGO.
+
+                    READ PRODUCTOS
+                        KEY IS PRODUCTO-CODIGO
+                        INVALID KEY
+                            MOVE 0 TO WS-CONSULTA
+                        NOT INVALID KEY
+                            MOVE 1 TO WS-CONSULTA.
+                PERFORM 000-CERRAR-ARCHIVO-PRODUCTOS.
+
+                IF WS-CONSULTA = 1
+                     DISPLAY " "
+                     DISPLAY "+++ADVERTENCIA: PRODUCTO YA EXISTE, "
+                                 "LOS DATOS QUE INTRODUZCA "
+                                 "ACTUALIZARAN LOS YA EXISTENTES+++"
+                     DISPLAY " "
+                END-IF.
+            *>  ENTRADA DE DATOS
+                DISPLAY "NOMBRE DEL PRODUCTO: " WITH NO ADVANCING.
+                ACCEPT PRODUCTO-NOMBRE.
+                DISPLAY "CATEGORÍA: " WITH NO ADVANCING.
+                ACCEPT PRODUCTO-CATEGORIA.
+                DISPLAY "PRECIO VIGENTE: " WITH NO ADVANCING.
+                ACCEPT PRODUCTO-PRECIO.
+            *>  REGISTRO DE LOS DATOS EN EL ARCHIVO
+                PERFORM 000-ABRIR-ARCHIVO-PRODUCTOS.
+                IF WS-CONSULTA = 0
+                    WRITE PRODUCTO-REG
+                        INVALID KEY
+                            DISPLAY "Error al registrar el producto. "
+                            "Código: " FS-PRODUCTOS
+                        NOT INVALID KEY
+                            DISPLAY "Producto registrado exitosamente."
+                    END-WRITE
+                ELSE
+                    REWRITE PRODUCTO-REG
+                        INVALID KEY
+                            DISPLAY "Error al actualizar el producto. "
+                            "Código: " FS-PRODUCTOS
+                        NOT INVALID KEY
+                            DISPLAY "Producto actualizado exitosamente."
+                    END-REWRITE
+                END-IF.
+                PERFORM 000-CERRAR-ARCHIVO-PRODUCTOS.
+                DISPLAY "OPERACIÓN COMPLETADA... " WITH NO ADVANCING.
+                STOP "ENTER PARA CONTINUAR".
+
+       002-ELIMINAR-PRODUCTO.
+                DISPLAY " ".
+                DISPLAY "ELIMINACIÓN DE PRODUCTOS.".
+                DISPLAY "---------------------------------------".
+                DISPLAY " ".
+
+                DISPLAY "CÓDIGO DEL PRODUCTO: " WITH NO ADVANCING.
+                ACCEPT PRODUCTO-CODIGO.
+
+                PERFORM 000-ABRIR-ARCHIVO-PRODUCTOS.
+                    MOVE PRODUCTO-CODIGO TO PRODUCTO-CODIGO.
+
+                    READ PRODUCTOS
+                        KEY IS PRODUCTO-CODIGO
+                        INVALID KEY
+                            MOVE 0 TO WS-CONSULTA
+                        NOT INVALID KEY
+                            MOVE 1 TO WS-CONSULTA.
+                PERFORM 000-CERRAR-ARCHIVO-PRODUCTOS.
+
+                IF WS-CONSULTA = 1
+                     DISPLAY " "
+                     DISPLAY "+++ADVERTENCIA: PRODUCTO ENCONTRADO. "
+                                 "¿DESEA ELIMINARLO?+++"
+                     DISPLAY " "
+                     DISPLAY "¿Está seguro de eliminar el producto "
+                             PRODUCTO-NOMBRE "? (S/N): "
+                     ACCEPT CONFIRMAR
+
+                     IF CONFIRMAR = "S" OR CONFIRMAR = "s"
+                        PERFORM 000-ABRIR-ARCHIVO-PRODUCTOS
+                        DELETE PRODUCTOS
+                            INVALID KEY
+                                DISPLAY "Error al eliminar el "
+                                        "producto. Código: "
+                                        FS-PRODUCTOS
+                            NOT INVALID KEY
+                                DISPLAY "Producto eliminado "
+                                        "exitosamente"
+                        END-DELETE
+                        PERFORM 000-CERRAR-ARCHIVO-PRODUCTOS
+                     ELSE
+                        DISPLAY "Eliminación cancelada."
+                     END-IF
+                ELSE
+                    DISPLAY "Producto no encontrado."
+                END-IF.
+
+                DISPLAY "OPERACIÓN COMPLETADA... " WITH NO ADVANCING.
+                STOP "ENTER PARA CONTINUAR".
+
+       002-CONSULTAR-PRODUCTO.
+           PERFORM 000-ABRIR-ARCHIVO-PRODUCTOS.
+           DISPLAY "Ingrese Código de Producto a consultar: "
+               WITH NO ADVANCING.
+           ACCEPT PRODUCTO-CODIGO.
+           READ PRODUCTOS
+               KEY IS PRODUCTO-CODIGO
+               INVALID KEY
+                   DISPLAY "Producto no encontrado."
+               NOT INVALID KEY
+                   DISPLAY "Nombre: " PRODUCTO-NOMBRE
+                   DISPLAY "Categoría: " PRODUCTO-CATEGORIA
+                   DISPLAY "Precio: " PRODUCTO-PRECIO
+           END-READ.
+           PERFORM 000-CERRAR-ARCHIVO-PRODUCTOS.
+           DISPLAY "OPERACIÓN COMPLETADA... " WITH NO ADVANCING.
+           STOP "ENTER PARA CONTINUAR".
+
        *> INFORMES Y REPORTES
 
        001-SUBMENU-GENERAR-INFORMES.
@@ -645,16 +1432,20 @@
            DISPLAY "1 - LISTADO MENSUAL DE CLIENTES".
            DISPLAY "2 - LISTADO MENSUAL DE FACTURAS".
            DISPLAY "3 - RESUMEN MENSUAL DE VENTAS".
+           DISPLAY "4 - CIERRE DE CAJA DEL DÍA".
+           DISPLAY "5 - FACTURAS PENDIENTES Y VENCIDAS POR COBRAR".
            DISPLAY "----------------------------------------------".
-           DISPLAY "4 - VOLVER AL MENÚ PRINCIPAL".
+           DISPLAY "6 - VOLVER AL MENÚ PRINCIPAL".
            DISPLAY " ".
            DISPLAY "SELECCIONE UNA OPCIÓN: " WITH NO ADVANCING.
            ACCEPT WS-OPCION.
            EVALUATE WS-OPCION
            WHEN 1 PERFORM     002-LISTADO-CLIENTES
            WHEN 2 PERFORM     002-LISTADO-FACTURAS
-           WHEN 2 PERFORM     002-RESUMEN-VENTAS
-           WHEN 3 PERFORM     000-MENU-PRINCIPAL
+           WHEN 3 PERFORM     002-RESUMEN-VENTAS
+           WHEN 4 PERFORM     002-CIERRE-CAJA
+           WHEN 5 PERFORM     002-FACTURAS-PENDIENTES
+           WHEN 6 MOVE 1 TO WS-FIN-SUBMENU
            WHEN OTHER
               DISPLAY " "
               DISPLAY "OPCION INVÁLIDA, VERIFICA"
@@ -674,12 +1465,17 @@
            PERFORM 000-ABRIR-ARCHIVO-CLIENTES.
            PERFORM 004-LEE-SIG-CLIENTE.
 
+           MOVE "LISTADO_CLIENTES.TXT" TO WS-NOMBRE-REPORTE.
+           PERFORM 000-ABRIR-ARCHIVO-REPORTE.
+
            MOVE 0 TO WS-ENCONTRADO.
            DISPLAY " "
            DISPLAY "CLIENTES PARA EL MES: " WS-MES "/" WS-ANNO.
 
            PERFORM 004-IMPRIME-CLIENTE UNTIL WS-FIN-ARCHIVO = 1.
 
+           PERFORM 000-CERRAR-ARCHIVO-REPORTE.
+
            IF WS-ENCONTRADO = 0 THEN
                DISPLAY " "
                DISPLAY "*** NO HAY CLIENTES PARA EL MES INTRODUCIDO ***"
@@ -689,6 +1485,7 @@
 
            PERFORM 000-CERRAR-ARCHIVO-CLIENTES.
            DISPLAY " ".
+           DISPLAY "INFORME EXPORTADO A: " WS-NOMBRE-REPORTE.
            STOP "ENTER PARA CONTINUAR".
 
        004-LEE-SIG-CLIENTE.
@@ -700,7 +1497,9 @@
            END-READ.
 
        004-IMPRIME-CLIENTE.
-           IF WS-MES = WS-MES AND WS-ANNO = WS-ANNO THEN
+           MOVE CLIENTE-FECHA-REGISTRO(4:2) TO WS-REG-MES.
+           MOVE CLIENTE-FECHA-REGISTRO(7:4) TO WS-REG-ANNO.
+           IF WS-REG-MES = WS-MES AND WS-REG-ANNO = WS-ANNO THEN
                DISPLAY "------------------------------------------"
                DISPLAY "-> RIF: " CLIENTE-RIF
                DISPLAY " - NOMBRE: " CLIENTE-NOMBRE
@@ -710,6 +1509,15 @@
                        " / " CLIENTE-CELULAR
                DISPLAY " - CORREO ELECTRÓNICO: " CLIENTE-EMAIL
                MOVE 1 TO WS-ENCONTRADO
+               STRING CLIENTE-RIF DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      CLIENTE-NOMBRE DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      CLIENTE-RAZON DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      CLIENTE-TELEFONO DELIMITED BY SIZE
+                   INTO REPORTE-LINEA
+               WRITE REPORTE-LINEA
            END-IF.
 
            PERFORM 004-LEE-SIG-CLIENTE.
@@ -728,12 +1536,17 @@
            PERFORM 000-ABRIR-ARCHIVO-FACTURAS.
            PERFORM 004-LEE-SIG-FACTURA.
 
+           MOVE "LISTADO_FACTURAS.TXT" TO WS-NOMBRE-REPORTE.
+           PERFORM 000-ABRIR-ARCHIVO-REPORTE.
+
            MOVE 0 TO WS-ENCONTRADO.
            DISPLAY " "
            DISPLAY "FACTURAS PARA EL MES: " WS-MES "/" WS-ANNO.
 
            PERFORM 004-IMPRIME-FACTURA UNTIL WS-FIN-ARCHIVO = 1.
 
+           PERFORM 000-CERRAR-ARCHIVO-REPORTE.
+
            IF WS-ENCONTRADO = 0 THEN
                DISPLAY " "
                DISPLAY "*** NO HAY FACTURAS PARA EL MES INTRODUCIDO ***"
@@ -743,6 +1556,7 @@
 
            PERFORM 000-CERRAR-ARCHIVO-FACTURAS.
            DISPLAY " ".
+           DISPLAY "INFORME EXPORTADO A: " WS-NOMBRE-REPORTE.
            STOP "ENTER PARA CONTINUAR".
 
        004-LEE-SIG-FACTURA.
@@ -754,18 +1568,30 @@
            END-READ.
 
        004-IMPRIME-FACTURA.
-           IF WS-MES = WS-MES AND WS-ANNO = WS-ANNO THEN
+           MOVE FACTURA-FECHA(4:2) TO WS-REG-MES.
+           MOVE FACTURA-FECHA(7:4) TO WS-REG-ANNO.
+           IF WS-REG-MES = WS-MES AND WS-REG-ANNO = WS-ANNO THEN
                DISPLAY "------------------------------------------"
                DISPLAY "-> RIF: " FACTURA-RIF
                DISPLAY " - NÚMERO DE FACTURA: " FACTURA-NUMERO
                DISPLAY " - RAZÓN SOCIAL: " FACTURA-RAZON
-               DISPLAY " - PRODUCTO: " FACTURA-PRODUCTO
-               DISPLAY " - PRECIO: " FACTURA-PRECIO
+               PERFORM 003-LISTAR-DETALLE-FACTURA
                DISPLAY " - DIRECCIÓN: " FACTURA-DIRECCION
                DISPLAY " - TELÉFONOS: " FACTURA-TELEFONOS
                DISPLAY " - IVA: " FACTURA-IVA
                DISPLAY " - TOTAL: " FACTURA-TOTAL
                MOVE 1 TO WS-ENCONTRADO
+               STRING FACTURA-RIF DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      FACTURA-NUMERO DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      FACTURA-RAZON DELIMITED BY SIZE
+                      " | ESTADO: " DELIMITED BY SIZE
+                      FACTURA-ESTADO DELIMITED BY SIZE
+                      " | TOTAL: " DELIMITED BY SIZE
+                      FACTURA-TOTAL DELIMITED BY SIZE
+                   INTO REPORTE-LINEA
+               WRITE REPORTE-LINEA
            END-IF.
 
            PERFORM 004-LEE-SIG-FACTURA.
@@ -784,12 +1610,17 @@
            PERFORM 000-ABRIR-ARCHIVO-VENTAS.
            PERFORM 004-LEE-SIG-VENTA.
 
+           MOVE "RESUMEN_VENTAS.TXT" TO WS-NOMBRE-REPORTE.
+           PERFORM 000-ABRIR-ARCHIVO-REPORTE.
+
            MOVE 0 TO WS-ENCONTRADO.
            DISPLAY " "
            DISPLAY "VENTAS PARA EL MES: " WS-MES "/" WS-ANNO.
 
            PERFORM 004-IMPRIME-VENTA UNTIL WS-FIN-ARCHIVO = 1.
 
+           PERFORM 000-CERRAR-ARCHIVO-REPORTE.
+
            IF WS-ENCONTRADO = 0 THEN
                DISPLAY " "
                DISPLAY "*** NO HAY VENTAS PARA EL MES INTRODUCIDO ***"
@@ -799,6 +1630,7 @@
 
            PERFORM 000-CERRAR-ARCHIVO-VENTAS.
            DISPLAY " ".
+           DISPLAY "INFORME EXPORTADO A: " WS-NOMBRE-REPORTE.
            STOP "ENTER PARA CONTINUAR".
 
        004-LEE-SIG-VENTA.
@@ -810,18 +1642,150 @@
            END-READ.
 
        004-IMPRIME-VENTA.
-           IF WS-MES = WS-MES AND WS-ANNO = WS-ANNO THEN
+           MOVE VENTA-FECHA(4:2) TO WS-REG-MES.
+           MOVE VENTA-FECHA(7:4) TO WS-REG-ANNO.
+           IF WS-REG-MES = WS-MES AND WS-REG-ANNO = WS-ANNO THEN
                DISPLAY "------------------------------------------"
                DISPLAY "-> CÉDULA: " VENTA-CEDULA
                DISPLAY " - NÚMERO DE FACTURA: " VENTA-FACTURA
                DISPLAY " - FECHA: " VENTA-FECHA
-               DISPLAY " - CANTIDAD: " VENTA-CANTIDAD
-               DISPLAY " - CATEGORÍA: " VENTA-CATEGORIA
+               PERFORM 003-LISTAR-DETALLE-VENTA
                MOVE 1 TO WS-ENCONTRADO
+               STRING VENTA-CEDULA DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      VENTA-FACTURA DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      VENTA-FECHA DELIMITED BY SIZE
+                   INTO REPORTE-LINEA
+               WRITE REPORTE-LINEA
            END-IF.
 
            PERFORM 004-LEE-SIG-VENTA.
 
+       002-CIERRE-CAJA.
+           PERFORM 000-OBTENER-FECHA-SISTEMA.
+
+           MOVE 0 TO WS-TOTAL-VENTAS.
+           MOVE 0 TO WS-CANTIDAD-PRODUCTOS.
+           MOVE 0 TO WS-CONTADOR-FACTURAS.
+           MOVE 0 TO WS-CONTADOR-CLIENTES.
+           MOVE SPACES TO WS-ULTIMO-RIF-ATENDIDO.
+
+      *>  FACTURAS ESTÁ INDEXADO POR RIF+NÚMERO, ASÍ QUE AL RECORRER
+      *>  EN ORDEN DE CLAVE LAS FACTURAS DE UN MISMO RIF QUEDAN
+      *>  CONTIGUAS; ESO PERMITE CONTAR CLIENTES ATENDIDOS (RIF
+      *>  DISTINTOS FACTURADOS HOY) SIN UNA TABLA APARTE.
+           MOVE 0 TO WS-FIN-ARCHIVO.
+           PERFORM 000-ABRIR-ARCHIVO-FACTURAS.
+           PERFORM 004-LEE-SIG-FACTURA.
+           PERFORM UNTIL WS-FIN-ARCHIVO = 1
+               IF FACTURA-FECHA = WS-FECHA-LEGIBLE
+                   ADD 1 TO WS-CONTADOR-FACTURAS
+                   ADD FACTURA-TOTAL TO WS-TOTAL-VENTAS
+                   IF FACTURA-RIF NOT = WS-ULTIMO-RIF-ATENDIDO
+                       ADD 1 TO WS-CONTADOR-CLIENTES
+                       MOVE FACTURA-RIF TO WS-ULTIMO-RIF-ATENDIDO
+                   END-IF
+               END-IF
+               PERFORM 004-LEE-SIG-FACTURA
+           END-PERFORM.
+           PERFORM 000-CERRAR-ARCHIVO-FACTURAS.
+
+           MOVE 0 TO WS-FIN-ARCHIVO.
+           PERFORM 000-ABRIR-ARCHIVO-VENTAS.
+           PERFORM 004-LEE-SIG-VENTA.
+           PERFORM UNTIL WS-FIN-ARCHIVO = 1
+               IF VENTA-FECHA = WS-FECHA-LEGIBLE
+                   PERFORM 003-SUMAR-CANTIDAD-VENTA
+               END-IF
+               PERFORM 004-LEE-SIG-VENTA
+           END-PERFORM.
+           PERFORM 000-CERRAR-ARCHIVO-VENTAS.
+
+           DISPLAY " ".
+           DISPLAY "************************************************".
+           DISPLAY "*           CIERRE DE CAJA DEL DÍA              *".
+           DISPLAY "************************************************".
+           DISPLAY "FECHA DEL CIERRE: " WS-FECHA-LEGIBLE.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "FACTURAS EMITIDAS HOY: " WS-CONTADOR-FACTURAS.
+           DISPLAY "TOTAL FACTURADO HOY: " WS-TOTAL-VENTAS.
+           DISPLAY "PRODUCTOS VENDIDOS HOY: " WS-CANTIDAD-PRODUCTOS.
+           DISPLAY "CLIENTES ATENDIDOS HOY: " WS-CONTADOR-CLIENTES.
+           DISPLAY "************************************************".
+           DISPLAY " ".
+           STOP "ENTER PARA CONTINUAR".
+
+       002-FACTURAS-PENDIENTES.
+           PERFORM 000-OBTENER-FECHA-SISTEMA.
+           STRING WS-FECHA-LEGIBLE(7:4) WS-FECHA-LEGIBLE(4:2)
+                  WS-FECHA-LEGIBLE(1:2)
+                  DELIMITED BY SIZE INTO WS-FECHA-CMP-2.
+
+           MOVE 0 TO WS-FIN-ARCHIVO.
+           MOVE 0 TO WS-ENCONTRADO.
+           PERFORM 000-ABRIR-ARCHIVO-FACTURAS.
+           PERFORM 004-LEE-SIG-FACTURA.
+           DISPLAY " ".
+           DISPLAY "********************************************".
+           DISPLAY "FACTURAS PENDIENTES Y VENCIDAS POR COBRAR: "
+           DISPLAY "********************************************".
+           PERFORM UNTIL WS-FIN-ARCHIVO = 1
+               IF FACTURA-ESTADO = "PENDIENTE"
+                   MOVE 1 TO WS-ENCONTRADO
+                   DISPLAY "------------------------------------------"
+                   DISPLAY "-> RIF: " FACTURA-RIF
+                   DISPLAY " - NÚMERO DE FACTURA: " FACTURA-NUMERO
+                   DISPLAY " - RAZÓN SOCIAL: " FACTURA-RAZON
+                   DISPLAY " - MONTO: " FACTURA-TOTAL
+                   DISPLAY " - VENCE: " FACTURA-FECHA-VENCIMIENTO
+                   STRING FACTURA-FECHA-VENCIMIENTO(7:4)
+                          FACTURA-FECHA-VENCIMIENTO(4:2)
+                          FACTURA-FECHA-VENCIMIENTO(1:2)
+                          DELIMITED BY SIZE INTO WS-FECHA-CMP-1
+                   IF WS-FECHA-CMP-1 < WS-FECHA-CMP-2
+                       DISPLAY " - ESTADO: *** VENCIDA ***"
+                   ELSE
+                       DISPLAY " - ESTADO: PENDIENTE"
+                   END-IF
+               END-IF
+               PERFORM 004-LEE-SIG-FACTURA
+           END-PERFORM.
+
+           IF WS-ENCONTRADO = 0
+               DISPLAY " "
+               DISPLAY "*** NO HAY FACTURAS PENDIENTES POR COBRAR ***"
+           END-IF.
+
+           PERFORM 000-CERRAR-ARCHIVO-FACTURAS.
+           DISPLAY " ".
+           STOP "ENTER PARA CONTINUAR".
+
+       003-SUMAR-CANTIDAD-VENTA.
+           PERFORM 000-ABRIR-ARCHIVO-VENTA-DETALLE.
+           MOVE VENTA-FACTURA TO VENTA-DET-FACTURA.
+           MOVE 0 TO VENTA-DET-LINEA.
+           START VENTA-DETALLE KEY IS NOT LESS THAN VENTA-DET-CLAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 0 TO WS-FIN-DETALLE
+                   PERFORM UNTIL WS-FIN-DETALLE = 1
+                       READ VENTA-DETALLE NEXT RECORD
+                           AT END
+                               MOVE 1 TO WS-FIN-DETALLE
+                           NOT AT END
+                               IF VENTA-DET-FACTURA = VENTA-FACTURA
+                                   ADD VENTA-DET-CANTIDAD
+                                       TO WS-CANTIDAD-PRODUCTOS
+                               ELSE
+                                   MOVE 1 TO WS-FIN-DETALLE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+           PERFORM 000-CERRAR-ARCHIVO-VENTA-DETALLE.
+
        *> *************************************************************
        END PROGRAM RESTAURANTE.
        *> *************************************************************
\ No newline at end of file
